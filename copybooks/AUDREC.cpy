@@ -0,0 +1,21 @@
+000100******************************************************************
+000110* Copybook:  AUDREC
+000120* Purpose:   Layout of one audit-trail record written by
+000130*            VALEMAIL for every validation attempt, good or bad,
+000140*            to give compliance evidence of data-entry controls.
+000150* Modification History:
+000160*   17/07/23  GERO   Original layout.
+000170******************************************************************
+000180 01  AUDIT-RECORD.
+000190     05  AU-RUN-DATE              PIC 9(008).
+000200     05  AU-RUN-TIME              PIC 9(008).
+000210     05  AU-OPERATOR-ID           PIC X(020).
+000220     05  AU-TERMINAL-ID           PIC X(020).
+000230     05  AU-RUN-MODE              PIC X(001).
+000240         88  AU-MODE-BATCH        VALUE "B".
+000250         88  AU-MODE-INTERACTIVE  VALUE "I".
+000260     05  AU-EMAIL-TRIED           PIC X(264).
+000270     05  AU-RESULT                PIC X(001).
+000280         88  AU-RESULT-ACCEPTED   VALUE "A".
+000290         88  AU-RESULT-REJECTED   VALUE "R".
+000300     05  AU-FAILED-CHECKS         PIC X(060).
