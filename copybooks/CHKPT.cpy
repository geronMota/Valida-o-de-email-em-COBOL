@@ -0,0 +1,19 @@
+000100******************************************************************
+000110* Copybook:  CHKPT
+000120* Purpose:   Layout of the single checkpoint record VALEMAIL
+000130*            rewrites periodically during a batch run so an
+000140*            abended run can restart mid-file instead of
+000150*            reprocessing every record already validated.
+000160* Modification History:
+000170*   31/07/23  GERO   Original layout.
+000180*   25/08/23  GERO   Added CK-TOTAL-ACCEPTED/CK-TOTAL-REJECTED so
+000190*                    a restarted run resumes the split-report
+000200*                    totals from where the abended run left off,
+000210*                    not from zero.
+000220******************************************************************
+000230 01  CHECKPOINT-RECORD.
+000240     05  CK-LAST-RECORD-NO        PIC 9(009).
+000250     05  CK-RUN-DATE              PIC 9(008).
+000260     05  CK-RUN-TIME              PIC 9(008).
+000270     05  CK-TOTAL-ACCEPTED        PIC 9(007).
+000280     05  CK-TOTAL-REJECTED        PIC 9(007).
