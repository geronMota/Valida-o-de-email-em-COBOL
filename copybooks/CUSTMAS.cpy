@@ -0,0 +1,13 @@
+000100******************************************************************
+000110* Copybook:  CUSTMAS
+000120* Purpose:   Layout of the customer master record used by
+000130*            VALEMAIL to cross-reference an e-mail address that
+000140*            has already passed the format checks against
+000150*            addresses already on file for another customer.
+000160* Modification History:
+000170*   19/06/23  GERO   Original layout.
+000180******************************************************************
+000190 01  CUSTOMER-MASTER-RECORD.
+000200     05  CM-EMAIL-ADDRESS         PIC X(254).
+000210     05  CM-CUSTOMER-ID           PIC 9(009).
+000220     05  CM-CUSTOMER-NAME         PIC X(030).
