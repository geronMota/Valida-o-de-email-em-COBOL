@@ -0,0 +1,10 @@
+000100******************************************************************
+000110* Copybook:  DOMTAB
+000120* Purpose:   Layout of one entry on the maintainable e-mail
+000130*            domain allow-list (replaces the hardcoded
+000140*            hotmail.com / gmail.com INSPECT literals).
+000150* Modification History:
+000160*   08/05/23  GERO   Original layout.
+000170******************************************************************
+000180 01  DOMAIN-RECORD.
+000190     05  DM-DOMAIN-NAME           PIC X(040).
