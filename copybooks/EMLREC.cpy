@@ -0,0 +1,10 @@
+000100******************************************************************
+000110* Copybook:  EMLREC
+000120* Purpose:   Layout of one detail record on the customer email
+000130*            extract read by VALEMAIL in batch mode against the
+000140*            nightly registration extract.
+000160* Modification History:
+000170*   10/04/23  GERO   Original layout.
+000180******************************************************************
+000190 01  EMAIL-INPUT-RECORD.
+000200     05  EI-EMAIL-ADDRESS         PIC X(264).
