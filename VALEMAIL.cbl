@@ -1,75 +1,1164 @@
-      ******************************************************************
-      * Author:JEFEFRSON MOTA(GERO)
-      * Date:26/03/23
-      * Purpose:VALIDACAO DE EMAIL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VALEMAIL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 VERIFICA                              PIC X.
-        88 VERIFICA-OK                          VALUE "S" FALSE "N".
-       77 WS-NB-CHAR                            PIC 9(10).
-       77 WS-ARROBA                             PIC 9(1).
-       77 WS-DOMINIO                            PIC 9(1).
-
-
-       77 WS-USER-EMAIL                         PIC X(25).
-       PROCEDURE DIVISION.
-
-           PERFORM UNTIL VERIFICA-OK
-
-      *
-           MOVE 0 TO WS-NB-CHAR
-           DISPLAY "CADASTRE O EMAIL DO USUARIO"
-           ACCEPT WS-USER-EMAIL
-
-           DISPLAY"==================================================="
-
-           INSPECT WS-USER-EMAIL TALLYING WS-ARROBA FOR ALL "@"
-                           WS-NB-CHAR FOR CHARACTERS BEFORE "@"
-            WS-DOMINIO FOR ALL "hotmail.com" ALL "gmail.com"
-
-           DISPLAY"==================================================="
-           IF WS-ARROBA EQUAL 1
-               DISPLAY "arroba :"WS-ARROBA
-               CONTINUE
-           ELSE
-           DISPLAY"DIGITE O EMAIL COM @ "
-                  "EX.antoniocar@gmail.com"
-           END-IF
-           DISPLAY"==================================================="
-           IF WS-NB-CHAR > 9
-               DISPLAY "CHAR 10: "WS-NB-CHAR
-             CONTINUE
-           ELSE
-               DISPLAY "O EMAIL DEVE CONTER NO MINIMO 10 CARACTERES"
-           END-IF
-           DISPLAY"==================================================="
-           IF WS-DOMINIO EQUAL 1
-               DISPLAY "DOMINIO: " WS-DOMINIO
-               CONTINUE
-           ELSE
-               DISPLAY "O DOMINIO DEVERA SER "
-                     "@hotmail.com ou @gmail.com"
-           END-IF
-           DISPLAY"==================================================="
-           IF WS-ARROBA EQUAL 1 AND WS-NB-CHAR >=10 AND WS-DOMINIO = 1
-               SET VERIFICA-OK  TO TRUE
-               EXIT PERFORM
-            ELSE
-            DISPLAY "DIGITE O FORMATO CORRETO EX.antoniocar@gmail.com"
-
-                     SET VERIFICA-OK TO FALSE
-                     MOVE ZEROS TO WS-ARROBA
-                     MOVE ZEROS TO WS-NB-CHAR
-            END-IF
-           END-PERFORM
-           DISPLAY"===================================================".
-           DISPLAY "VERIFICA @ :" WS-ARROBA
-           DISPLAY "VERIFICA CARACTERES ANTES DO @ :" WS-NB-CHAR
-           DISPLAY "VERIFICA DOMINIO :" WS-DOMINIO
-            STOP RUN.
-       END PROGRAM VALEMAIL.
+000100******************************************************************
+000110* Program:  VALEMAIL
+000120* Author:   JEFEFRSON MOTA (GERO)
+000130* Purpose:  VALIDACAO DE EMAIL DE CLIENTES, EM MODO INTERATIVO
+000140*           (OPERADOR NO TERMINAL) OU EM MODO BATCH, CONTRA UM
+000150*           ARQUIVO DE EXTRACAO NOTURNA DO CADASTRO.
+000160* Tectonics: cobc
+000170*
+000180* Modification History:
+000190*   26/03/23  GERO  Original single-address INSPECT validation.
+000200*   10/04/23  GERO  Added batch mode (EMLIN) driven by a
+000210*                   COMMAND-LINE parameter, looping over the
+000220*                   nightly customer email extract instead of
+000230*                   looping forever on one ACCEPT.
+000240*   24/04/23  GERO  Added ACCEPTED/REJECTED split output files
+000250*                   and a trailer with read/accepted/rejected
+000260*                   totals for the business and audit teams.
+000270*   08/05/23  GERO  Replaced the hardcoded hotmail.com/gmail.com
+000280*                   INSPECT literals with a maintainable domain
+000290*                   allow-list loaded from DOMTAB at start-up.
+000300*   22/05/23  GERO  Replaced the @/length tallies with real
+000310*                   local-part/domain-part structural checks.
+000320*   05/06/23  GERO  Widened WS-USER-EMAIL to a full RFC length
+000330*                   and added a truncation check.
+000340*   19/06/23  GERO  Added a customer master lookup to flag an
+000350*                   address already registered to another
+000360*                   account (batch mode only).
+000370*   03/07/23  GERO  Program now sets RETURN-CODE for the JCL
+000380*                   that runs the overnight cycle.
+000390*   17/07/23  GERO  Added the AUDLOG audit trail - one record
+000400*                   per attempt, good or bad, with the operator
+000410*                   and terminal that made it.
+000420*   31/07/23  GERO  Added checkpoint/restart (CHKPTF) for the
+000430*                   batch run so an abend does not force a full
+000440*                   reprocess of the night's extract.
+000450*   14/08/23  GERO  Added the interactive correction screen so
+000460*                   a rejected address can be fixed in place
+000470*                   instead of being re-keyed from scratch.
+000480*   22/08/23  GERO  Fixed a restart bug that silently dropped one
+000490*                   record after a checkpoint resume; fixed the
+000500*                   REJECTED-file reason text being cut at its
+000510*                   first space; stopped a full 254-character
+000520*                   address from being flagged as truncated; the
+000530*                   duplicate check and the AUDLOG/CHKPTF open
+000540*                   checks now apply to interactive runs too, not
+000550*                   just batch.
+000560*   23/08/23  GERO  DOMAIN-IN now points at ./data/DOMTAB instead
+000570*                   of colliding with the DOMTAB copybook; the
+000580*                   REJECTED-file address is no longer cut at an
+000590*                   embedded space; CUSTOMER-MASTER is opened
+000600*                   INPUT, not I-O; the domain table SEARCH is
+000610*                   now bounded by how many domains actually
+000620*                   loaded; and the correction screen's local
+000630*                   part/domain part fields fit inside 80 columns.
+000640*   24/08/23  GERO  EI-EMAIL-ADDRESS and AU-EMAIL-TRIED widened to
+000650*                   X(264) to match WS-USER-EMAIL, so an
+000660*                   over-length extract line is read as one
+000670*                   record and logged intact instead of being
+000680*                   split into bogus fragment records. The
+000690*                   duplicate check no longer runs against a
+000700*                   truncated address, matching TOO-SHORT.
+000710*   25/08/23  GERO  A checkpoint restart now peeks the prior
+000720*                   record number (1150) before EMLACC/EMLREJ are
+000730*                   opened, so a restart opens them EXTEND
+000740*                   instead of truncating the abended run's
+000750*                   output; CHKPT now also carries the accepted/
+000760*                   rejected totals so the trailer and the
+000770*                   RETURN-CODE cover the whole extract across a
+000780*                   restart, not just the tail read since then;
+000790*                   EMLACC/EMLREJ/AUDLOG writes now check FILE
+000800*                   STATUS the same way every OPEN already does;
+000810*                   and loading more than 100 domains from DOMTAB
+000820*                   now prints a warning instead of silently
+000830*                   dropping the rest.
+000840******************************************************************
+000850 IDENTIFICATION DIVISION.
+000860 PROGRAM-ID. VALEMAIL.
+000870 AUTHOR. JEFEFRSON MOTA (GERO).
+000880 INSTALLATION. CADASTRO DE CLIENTES.
+000890 DATE-WRITTEN. 26/03/23.
+000900 DATE-COMPILED.
+
+000910 ENVIRONMENT DIVISION.
+000920 INPUT-OUTPUT SECTION.
+000930 FILE-CONTROL.
+000940     SELECT EMAIL-IN
+000950         ASSIGN TO "EMLIN"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-EMAIL-IN-STATUS.
+
+000980     SELECT EMAIL-ACC-FILE
+000990         ASSIGN TO "EMLACC"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-EMAIL-ACC-STATUS.
+
+001020     SELECT EMAIL-REJ-FILE
+001030         ASSIGN TO "EMLREJ"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-EMAIL-REJ-STATUS.
+
+001060     SELECT DOMAIN-IN
+001070         ASSIGN TO "./data/DOMTAB"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-DOMAIN-IN-STATUS.
+
+001100     SELECT CUSTOMER-MASTER
+001110         ASSIGN TO "CUSTMAS"
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS RANDOM
+001140         RECORD KEY IS CM-EMAIL-ADDRESS
+001150         FILE STATUS IS WS-CUSTMAS-STATUS.
+
+001160     SELECT AUDIT-OUT
+001170         ASSIGN TO "AUDLOG"
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-AUDIT-STATUS.
+
+001200     SELECT CHECKPOINT-FILE
+001210         ASSIGN TO "CHKPTF"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS WS-CHKPT-STATUS.
+
+001240 DATA DIVISION.
+001250 FILE SECTION.
+001260 FD  EMAIL-IN
+001270         LABEL RECORDS ARE STANDARD.
+001280     COPY EMLREC.
+
+001290 FD  EMAIL-ACC-FILE
+001300         LABEL RECORDS ARE STANDARD.
+001310 01  EMAIL-ACC-OUT-RECORD          PIC X(254).
+
+001320 FD  EMAIL-REJ-FILE
+001330         LABEL RECORDS ARE STANDARD.
+001340 01  EMAIL-REJ-OUT-RECORD          PIC X(320).
+
+001350 FD  DOMAIN-IN
+001360         LABEL RECORDS ARE STANDARD.
+001370     COPY DOMTAB.
+
+001380 FD  CUSTOMER-MASTER
+001390         LABEL RECORDS ARE STANDARD.
+001400     COPY CUSTMAS.
+
+001410 FD  AUDIT-OUT
+001420         LABEL RECORDS ARE STANDARD.
+001430     COPY AUDREC.
+
+001440 FD  CHECKPOINT-FILE
+001450         LABEL RECORDS ARE STANDARD.
+001460     COPY CHKPT.
+
+001470 WORKING-STORAGE SECTION.
+
+001480* Run-mode and end-of-file switches.
+001490 77  WS-BATCH-SW                   PIC X(01) VALUE "N".
+001500     88  WS-BATCH-MODE                     VALUE "Y".
+001510 77  WS-EMAIL-EOF-SW               PIC X(01) VALUE "N".
+001520     88  WS-EMAIL-EOF                      VALUE "Y".
+001530 77  WS-DOMAIN-EOF-SW              PIC X(01) VALUE "N".
+001540     88  WS-DOMAIN-EOF                     VALUE "Y".
+001550 77  WS-FILE-ERROR-SW              PIC X(01) VALUE "N".
+001560     88  WS-FILE-ERROR                     VALUE "Y".
+001570 77  WS-CUSTMAS-AVAIL-SW           PIC X(01) VALUE "N".
+001580     88  WS-CUSTMAS-AVAILABLE              VALUE "Y".
+001590 77  WS-FIRST-ATTEMPT-SW           PIC X(01) VALUE "Y".
+001600     88  WS-FIRST-ATTEMPT                  VALUE "Y".
+001610 77  WS-ANY-REJECTED-SW            PIC X(01) VALUE "N".
+001620     88  WS-ANY-REJECTED-YES               VALUE "Y".
+001630 77  WS-DOMAIN-OVERFLOW-SW         PIC X(01) VALUE "N".
+001640     88  WS-DOMAIN-OVERFLOW-YES            VALUE "Y".
+001650 77  VERIFICA                      PIC X(01) VALUE "N".
+001660     88  VERIFICA-OK                       VALUE "S".
+
+001670* Result of the current validation attempt.
+001680 01  WS-VALIDATION-FLAGS.
+001690     05  WS-RSN-NO-AT             PIC X(01) VALUE "N".
+001700         88  WS-RSN-NO-AT-YES             VALUE "Y".
+001710     05  WS-RSN-MULT-AT           PIC X(01) VALUE "N".
+001720         88  WS-RSN-MULT-AT-YES           VALUE "Y".
+001730     05  WS-RSN-TOO-SHORT         PIC X(01) VALUE "N".
+001740         88  WS-RSN-TOO-SHORT-YES         VALUE "Y".
+001750     05  WS-RSN-TRUNCATED         PIC X(01) VALUE "N".
+001760         88  WS-RSN-TRUNCATED-YES         VALUE "Y".
+001770     05  WS-RSN-BAD-STRUCT        PIC X(01) VALUE "N".
+001780         88  WS-RSN-BAD-STRUCT-YES        VALUE "Y".
+001790     05  WS-RSN-BAD-DOMAIN        PIC X(01) VALUE "N".
+001800         88  WS-RSN-BAD-DOMAIN-YES        VALUE "Y".
+001810     05  WS-RSN-DUPLICATE         PIC X(01) VALUE "N".
+001820         88  WS-RSN-DUPLICATE-YES         VALUE "Y".
+001830     05  WS-EMAIL-VALID-SW        PIC X(01) VALUE "Y".
+001840         88  WS-EMAIL-VALID                VALUE "Y".
+001850         88  WS-EMAIL-INVALID              VALUE "N".
+
+001860* Email address being validated and its parsed pieces. The field
+001870* is deliberately wider than WS-EMAIL-MAX-LEN so a legitimate
+001880* address that exactly fills the RFC maximum does not look the
+001890* same as one that has overflowed it.
+001900 77  WS-USER-EMAIL                 PIC X(264) VALUE SPACES.
+001910 77  WS-LOCAL-PART                 PIC X(064) VALUE SPACES.
+001920 77  WS-DOMAIN-PART                PIC X(255) VALUE SPACES.
+001930 77  WS-REASON-TEXT                PIC X(150) VALUE SPACES.
+001940 77  WS-REASON-PTR                 PIC 9(03) COMP VALUE 1.
+001950 77  WS-REASON-LEN                 PIC 9(03) COMP VALUE ZERO.
+001960 77  WS-EMAIL-OUT-LEN              PIC 9(03) COMP VALUE ZERO.
+
+001970* Working counters used while parsing an address.
+001980 77  WS-AT-COUNT                   PIC 9(03) COMP VALUE ZERO.
+001990 77  WS-DOMAIN-LEN                 PIC 9(03) COMP VALUE ZERO.
+002000 77  WS-DOT-COUNT                  PIC 9(03) COMP VALUE ZERO.
+002010 77  WS-BAD-CHAR-COUNT             PIC 9(03) COMP VALUE ZERO.
+002020 77  WS-EMAIL-LENGTH               PIC 9(03) COMP VALUE ZERO.
+002030 77  WS-EMAIL-MAX-LEN              PIC 9(03) COMP VALUE 254.
+002040 77  WS-SCAN-IDX                   PIC 9(03) COMP VALUE ZERO.
+
+002050* Maintainable e-mail domain allow-list, loaded from DOMTAB.
+002060 77  WS-DOMAIN-COUNT               PIC 9(03) COMP VALUE ZERO.
+002070 77  WS-DOMAIN-FOUND               PIC X(01) VALUE "N".
+002080 01  WS-DOMAIN-TABLE.
+002090     05  WS-DOMAIN-ENTRY OCCURS 1 TO 100 TIMES
+002100         DEPENDING ON WS-DOMAIN-COUNT
+002110         INDEXED BY WS-DOMAIN-IDX.
+002120         10  WS-DOMAIN-NAME          PIC X(040).
+
+002130* Batch totals for the trailer record and the return code.
+002140 77  WS-TOTAL-READ                 PIC 9(07) VALUE ZERO.
+002150 77  WS-TOTAL-ACCEPTED             PIC 9(07) VALUE ZERO.
+002160 77  WS-TOTAL-REJECTED             PIC 9(07) VALUE ZERO.
+
+002170* Checkpoint/restart controls for the batch run.
+002180 77  WS-SKIP-COUNT                 PIC 9(09) COMP VALUE ZERO.
+002190 77  WS-RESTART-COUNT              PIC 9(09) COMP VALUE ZERO.
+002200 77  WS-ABS-RECORD-NO              PIC 9(09) COMP VALUE ZERO.
+002210 77  WS-CKPT-QUOTIENT              PIC 9(09) COMP VALUE ZERO.
+002220 77  WS-CKPT-REMAINDER             PIC 9(05) COMP VALUE ZERO.
+002230 77  WS-CHECKPOINT-INTERVAL        PIC 9(05) COMP VALUE 100.
+
+002240* Check-failed indicators shown on the correction screen.
+002250 77  WS-CHK-MARK-1                 PIC X(01) VALUE SPACE.
+002260 77  WS-CHK-MARK-2                 PIC X(01) VALUE SPACE.
+002270 77  WS-CHK-MARK-3                 PIC X(01) VALUE SPACE.
+002280 77  WS-CHK-MARK-4                 PIC X(01) VALUE SPACE.
+002290 77  WS-CHK-MARK-5                 PIC X(01) VALUE SPACE.
+002300 77  WS-CHK-MARK-6                 PIC X(01) VALUE SPACE.
+002310 77  WS-CHK-MARK-7                 PIC X(01) VALUE SPACE.
+
+002320* Run identification for the audit trail.
+002330 77  WS-RUN-DATE                   PIC 9(008) VALUE ZERO.
+002340 77  WS-RUN-TIME                   PIC 9(008) VALUE ZERO.
+002350 77  WS-OPERATOR-ID                PIC X(020) VALUE SPACES.
+002360 77  WS-TERMINAL-ID                PIC X(020) VALUE SPACES.
+002370 77  WS-COMMAND-LINE                PIC X(032) VALUE SPACES.
+
+002380* File status codes, one per SELECT above.
+002390 77  WS-EMAIL-IN-STATUS            PIC X(02) VALUE SPACES.
+002400 77  WS-EMAIL-ACC-STATUS           PIC X(02) VALUE SPACES.
+002410 77  WS-EMAIL-REJ-STATUS           PIC X(02) VALUE SPACES.
+002420 77  WS-DOMAIN-IN-STATUS           PIC X(02) VALUE SPACES.
+002430 77  WS-CUSTMAS-STATUS             PIC X(02) VALUE SPACES.
+002440 77  WS-AUDIT-STATUS               PIC X(02) VALUE SPACES.
+002450 77  WS-CHKPT-STATUS               PIC X(02) VALUE SPACES.
+
+002460 SCREEN SECTION.
+002470 01  WS-CORRECTION-SCREEN.
+002480     05  BLANK SCREEN.
+002490     05  LINE 1 COLUMN 1
+002500         VALUE "VALEMAIL - MANUTENCAO DE EMAIL REJEITADO".
+002510     05  LINE 2 COLUMN 1
+002520         VALUE "----------------------------------------".
+002530     05  LINE 4 COLUMN 1 VALUE "EMAIL INFORMADO...: ".
+002540     05  LINE 4 COLUMN 21 PIC X(60)
+002550         FROM WS-USER-EMAIL.
+002560     05  LINE 6 COLUMN 1 VALUE "FALHAS DETECTADAS:".
+002570     05  LINE 6 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-1.
+002580     05  LINE 6 COLUMN 6
+002590         VALUE "FALTA O CARACTERE @ (ARROBA)".
+002600     05  LINE 7 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-2.
+002610     05  LINE 7 COLUMN 6
+002620         VALUE "MAIS DE UM @ NO ENDERECO".
+002630     05  LINE 8 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-3.
+002640     05  LINE 8 COLUMN 6
+002650         VALUE "MENOS DE 10 CARACTERES".
+002660     05  LINE 9 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-4.
+002670     05  LINE 9 COLUMN 6
+002680         VALUE "ENDERECO TRUNCADO (MUITO LONGO)".
+002690     05  LINE 10 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-5.
+002700     05  LINE 10 COLUMN 6
+002710         VALUE "ESTRUTURA INVALIDA (PONTO/ESPACO)".
+002720     05  LINE 11 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-6.
+002730     05  LINE 11 COLUMN 6
+002740         VALUE "DOMINIO NAO AUTORIZADO".
+002750     05  LINE 12 COLUMN 3 PIC X(01) FROM WS-CHK-MARK-7.
+002760     05  LINE 12 COLUMN 6
+002770         VALUE "EMAIL JA CADASTRADO (DUPLICADO)".
+002780     05  LINE 14 COLUMN 1
+002790         VALUE "PARTE LOCAL (ANTES DO @)....: ".
+002800     05  LINE 14 COLUMN 32 PIC X(49)
+002810         USING WS-LOCAL-PART.
+002820     05  LINE 15 COLUMN 1
+002830         VALUE "PARTE DOMINIO (APOS O @)....: ".
+002840     05  LINE 15 COLUMN 32 PIC X(49)
+002850         USING WS-DOMAIN-PART.
+
+002860 PROCEDURE DIVISION.
+
+002870******************************************************************
+002880* 0000-MAINLINE
+002890* Overall control - initialize, run the requested mode, then
+002900* close out and hand a return code back to the JCL.
+002910******************************************************************
+002920 0000-MAINLINE.
+002930     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002940     IF WS-BATCH-MODE
+002950         PERFORM 2000-BATCH-CONTROL THRU 2000-EXIT
+002960     ELSE
+002970         PERFORM 3000-INTERACTIVE-CONTROL THRU 3000-EXIT
+002980     END-IF
+002990     PERFORM 9000-TERMINATE THRU 9000-EXIT
+003000     STOP RUN.
+
+003010******************************************************************
+003020* 1000-INITIALIZE
+003030* Work out which mode we are running in, load the domain
+003040* allow-list, open the customer master for the duplicate check
+003050* and, for batch, open the extract/output files and resolve any
+003060* checkpoint restart.
+003070******************************************************************
+003080 1000-INITIALIZE.
+003090     MOVE SPACES TO WS-OPERATOR-ID WS-TERMINAL-ID
+003100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003110     ACCEPT WS-RUN-TIME FROM TIME
+003120     DISPLAY "USER" UPON ENVIRONMENT-NAME
+003130     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+003140     DISPLAY "HOSTNAME" UPON ENVIRONMENT-NAME
+003150     ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT-VALUE
+003160     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+003170     IF WS-COMMAND-LINE(1:5) = "BATCH"
+003180         SET WS-BATCH-MODE TO TRUE
+003190     END-IF
+003200     PERFORM 1100-LOAD-DOMAIN-TABLE THRU 1100-EXIT
+003210     IF WS-BATCH-MODE
+003220         PERFORM 1150-PEEK-CHECKPOINT THRU 1150-EXIT
+003230         PERFORM 1200-OPEN-BATCH-FILES THRU 1200-EXIT
+003240         IF NOT WS-FILE-ERROR
+003250             PERFORM 1300-CHECKPOINT-RESTART THRU 1300-EXIT
+003260         END-IF
+003270     ELSE
+003280         PERFORM 1250-OPEN-CUSTOMER-MASTER THRU 1250-EXIT
+003290     END-IF
+003300     PERFORM 1400-OPEN-AUDIT-LOG THRU 1400-EXIT.
+
+003310 1000-EXIT.
+003320     EXIT.
+
+003330******************************************************************
+003340* 1100-LOAD-DOMAIN-TABLE
+003350* Loads the maintainable domain allow-list from DOMTAB. If the
+003360* file has not been set up yet, falls back to the two domains
+003370* the program originally shipped with, so a missing control
+003380* file degrades gracefully instead of rejecting everything.
+003390******************************************************************
+003400 1100-LOAD-DOMAIN-TABLE.
+003410     MOVE 0 TO WS-DOMAIN-COUNT
+003420     OPEN INPUT DOMAIN-IN
+003430     IF WS-DOMAIN-IN-STATUS NOT = "00"
+003440         DISPLAY "AVISO: DOMTAB NAO ENCONTRADO - USANDO A "
+003450             "LISTA DE DOMINIOS PADRAO"
+003460         PERFORM 1120-LOAD-DEFAULT-DOMAINS THRU 1120-EXIT
+003470     ELSE
+003480         PERFORM 1110-READ-DOMAIN-RECORD THRU 1110-EXIT
+003490         PERFORM 1130-STORE-DOMAIN-RECORD THRU 1130-EXIT
+003500             UNTIL WS-DOMAIN-EOF
+003510         CLOSE DOMAIN-IN
+003520     END-IF.
+
+003530 1100-EXIT.
+003540     EXIT.
+
+003550 1110-READ-DOMAIN-RECORD.
+003560     READ DOMAIN-IN
+003570         AT END
+003580             SET WS-DOMAIN-EOF TO TRUE
+003590     END-READ.
+
+003600 1110-EXIT.
+003610     EXIT.
+
+003620 1120-LOAD-DEFAULT-DOMAINS.
+003630     MOVE 2 TO WS-DOMAIN-COUNT
+003640     MOVE "hotmail.com" TO WS-DOMAIN-NAME(1)
+003650     MOVE "gmail.com" TO WS-DOMAIN-NAME(2).
+
+003660 1120-EXIT.
+003670     EXIT.
+
+003680 1130-STORE-DOMAIN-RECORD.
+003690     IF WS-DOMAIN-COUNT < 100
+003700         ADD 1 TO WS-DOMAIN-COUNT
+003710         MOVE DM-DOMAIN-NAME TO
+003720             WS-DOMAIN-NAME(WS-DOMAIN-COUNT)
+003730     ELSE
+003740         IF NOT WS-DOMAIN-OVERFLOW-YES
+003750             DISPLAY "AVISO: DOMTAB TEM MAIS DE 100 DOMINIOS - "
+003760                 "OS DEMAIS SERAO IGNORADOS"
+003770             SET WS-DOMAIN-OVERFLOW-YES TO TRUE
+003780         END-IF
+003790     END-IF
+003800     PERFORM 1110-READ-DOMAIN-RECORD THRU 1110-EXIT.
+
+003810 1130-EXIT.
+003820     EXIT.
+
+003830******************************************************************
+003840* 1150-PEEK-CHECKPOINT
+003850* Reads the checkpoint left behind by an earlier abended run, if
+003860* any, BEFORE the EMLACC/EMLREJ split-report files are opened, so
+003870* 1200-OPEN-BATCH-FILES knows whether this is a restart and can
+003880* open them in EXTEND mode instead of truncating the prior run's
+003890* accepted/rejected output. Also primes the running accepted/
+003900* rejected totals from the checkpoint so the trailer and the
+003910* return-code decision at 9000-TERMINATE cover the whole night's
+003920* extract, not just the records read since the restart.
+003930******************************************************************
+003940 1150-PEEK-CHECKPOINT.
+003950     MOVE 0 TO WS-RESTART-COUNT
+003960     MOVE 0 TO WS-TOTAL-ACCEPTED
+003970     MOVE 0 TO WS-TOTAL-REJECTED
+003980     OPEN INPUT CHECKPOINT-FILE
+003990     IF WS-CHKPT-STATUS = "00"
+004000         READ CHECKPOINT-FILE
+004010             AT END
+004020             CONTINUE
+004030         END-READ
+004040         IF WS-CHKPT-STATUS = "00"
+004050             MOVE CK-LAST-RECORD-NO TO WS-RESTART-COUNT
+004060             IF WS-RESTART-COUNT > 0
+004070                 MOVE CK-TOTAL-ACCEPTED TO WS-TOTAL-ACCEPTED
+004080                 MOVE CK-TOTAL-REJECTED TO WS-TOTAL-REJECTED
+004090             END-IF
+004100         END-IF
+004110         CLOSE CHECKPOINT-FILE
+004120     END-IF.
+
+004130 1150-EXIT.
+004140     EXIT.
+
+004150******************************************************************
+004160* 1200-OPEN-BATCH-FILES
+004170* Opens the batch extract and its two output files, then the
+004180* customer master through 1250. The customer master is optional
+004190* - if it is not available the duplicate check is simply
+004200* skipped, it does not abend the run. EMLACC/EMLREJ are opened
+004210* EXTEND rather than OUTPUT when 1150-PEEK-CHECKPOINT has already
+004220* found a restart, so the prior (abended) run's accepted/rejected
+004230* output is kept instead of being truncated.
+004240******************************************************************
+004250 1200-OPEN-BATCH-FILES.
+004260     OPEN INPUT EMAIL-IN
+004270     IF WS-EMAIL-IN-STATUS NOT = "00"
+004280         DISPLAY "ERRO AO ABRIR EMLIN - STATUS "
+004290             WS-EMAIL-IN-STATUS
+004300         SET WS-FILE-ERROR TO TRUE
+004310     END-IF
+004320     IF WS-RESTART-COUNT > 0
+004330         OPEN EXTEND EMAIL-ACC-FILE
+004340     ELSE
+004350         OPEN OUTPUT EMAIL-ACC-FILE
+004360     END-IF
+004370     IF WS-EMAIL-ACC-STATUS NOT = "00"
+004380         DISPLAY "ERRO AO ABRIR EMLACC - STATUS "
+004390             WS-EMAIL-ACC-STATUS
+004400         SET WS-FILE-ERROR TO TRUE
+004410     END-IF
+004420     IF WS-RESTART-COUNT > 0
+004430         OPEN EXTEND EMAIL-REJ-FILE
+004440     ELSE
+004450         OPEN OUTPUT EMAIL-REJ-FILE
+004460     END-IF
+004470     IF WS-EMAIL-REJ-STATUS NOT = "00"
+004480         DISPLAY "ERRO AO ABRIR EMLREJ - STATUS "
+004490             WS-EMAIL-REJ-STATUS
+004500         SET WS-FILE-ERROR TO TRUE
+004510     END-IF
+004520     PERFORM 1250-OPEN-CUSTOMER-MASTER THRU 1250-EXIT.
+
+004530 1200-EXIT.
+004540     EXIT.
+
+004550******************************************************************
+004560* 1250-OPEN-CUSTOMER-MASTER
+004570* Opens the customer master used by the duplicate check. Called
+004580* for both batch and interactive runs - the check applies to any
+004590* address once it has passed the format checks, not just batch.
+004600* Opened INPUT only - this program reads the master to look for
+004610* a match, it never adds to or updates it.
+004620******************************************************************
+004630 1250-OPEN-CUSTOMER-MASTER.
+004640     OPEN INPUT CUSTOMER-MASTER
+004650     IF WS-CUSTMAS-STATUS = "00"
+004660         SET WS-CUSTMAS-AVAILABLE TO TRUE
+004670     ELSE
+004680         DISPLAY "AVISO: CUSTMAS INDISPONIVEL - VERIFICACAO "
+004690             "DE DUPLICIDADE DESATIVADA"
+004700     END-IF.
+
+004710 1250-EXIT.
+004720     EXIT.
+
+004730******************************************************************
+004740* 1300-CHECKPOINT-RESTART
+004750* 1150-PEEK-CHECKPOINT has already read the checkpoint record and
+004760* set WS-RESTART-COUNT, before EMLACC/EMLREJ were opened. Here we
+004770* skip that many records on EMAIL-IN so batch control resumes
+004780* instead of reprocessing everything already validated, and prime
+004790* WS-TOTAL-READ with the skipped count so the trailer and
+004800* checkpoint record-number math stay a running total across the
+004810* whole extract, not just this invocation.
+004820******************************************************************
+004830 1300-CHECKPOINT-RESTART.
+004840     MOVE 0 TO WS-SKIP-COUNT
+004850     IF WS-RESTART-COUNT > 0
+004860         DISPLAY "RESTART DETECTADO - AVANCANDO "
+004870             WS-RESTART-COUNT " REGISTROS JA PROCESSADOS"
+004880         PERFORM 2100-READ-EMAIL-RECORD THRU 2100-EXIT
+004890         PERFORM 1310-SKIP-EMAIL-RECORD THRU 1310-EXIT
+004900             UNTIL WS-EMAIL-EOF OR
+004910             WS-SKIP-COUNT >= WS-RESTART-COUNT
+004920         MOVE WS-SKIP-COUNT TO WS-TOTAL-READ
+004930     END-IF.
+
+004940 1300-EXIT.
+004950     EXIT.
+
+004960 1310-SKIP-EMAIL-RECORD.
+004970     ADD 1 TO WS-SKIP-COUNT
+004980     PERFORM 2100-READ-EMAIL-RECORD THRU 2100-EXIT.
+
+004990 1310-EXIT.
+005000     EXIT.
+
+005010******************************************************************
+005020* 1400-OPEN-AUDIT-LOG
+005030* The audit trail grows across runs, so we try to extend an
+005040* existing AUDLOG first and only create a new one if this is
+005050* the first run on this system. Either way has to succeed - a
+005060* run that cannot be audited is a file error, the same as not
+005070* being able to open EMLIN or EMLACC.
+005080******************************************************************
+005090 1400-OPEN-AUDIT-LOG.
+005100     OPEN EXTEND AUDIT-OUT
+005110     IF WS-AUDIT-STATUS NOT = "00"
+005120         OPEN OUTPUT AUDIT-OUT
+005130         IF WS-AUDIT-STATUS NOT = "00"
+005140             DISPLAY "ERRO AO ABRIR AUDLOG - STATUS "
+005150                 WS-AUDIT-STATUS
+005160             SET WS-FILE-ERROR TO TRUE
+005170         END-IF
+005180     END-IF.
+
+005190 1400-EXIT.
+005200     EXIT.
+
+005210******************************************************************
+005220* 2000-BATCH-CONTROL
+005230* Drives batch mode: read every record on the extract, validate
+005240* it exactly as the interactive path does, split the results
+005250* across EMLACC/EMLREJ and write the trailer and totals. When
+005260* 1300-CHECKPOINT-RESTART has already primed the read buffer with
+005270* the first not-yet-processed record, the priming read below is
+005280* skipped so that record is not read past and lost.
+005290******************************************************************
+005300 2000-BATCH-CONTROL.
+005310     IF NOT WS-FILE-ERROR
+005320         IF WS-RESTART-COUNT = 0
+005330             PERFORM 2100-READ-EMAIL-RECORD THRU 2100-EXIT
+005340         END-IF
+005350         PERFORM 2200-PROCESS-EMAIL-RECORD THRU 2200-EXIT
+005360             UNTIL WS-EMAIL-EOF
+005370         PERFORM 2900-WRITE-TRAILER THRU 2900-EXIT
+005380         PERFORM 2950-RESET-CHECKPOINT THRU 2950-EXIT
+005390     END-IF
+005400     PERFORM 2999-CLOSE-BATCH-FILES THRU 2999-EXIT.
+
+005410 2000-EXIT.
+005420     EXIT.
+
+005430 2100-READ-EMAIL-RECORD.
+005440     READ EMAIL-IN
+005450         AT END
+005460             SET WS-EMAIL-EOF TO TRUE
+005470     END-READ.
+
+005480 2100-EXIT.
+005490     EXIT.
+
+005500 2200-PROCESS-EMAIL-RECORD.
+005510     ADD 1 TO WS-TOTAL-READ
+005520     MOVE WS-TOTAL-READ TO WS-ABS-RECORD-NO
+005530     MOVE EI-EMAIL-ADDRESS TO WS-USER-EMAIL
+005540     PERFORM 4000-VALIDATE-EMAIL THRU 4000-EXIT
+005550     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+005560     IF WS-EMAIL-VALID
+005570         PERFORM 2210-WRITE-ACCEPTED THRU 2210-EXIT
+005580     ELSE
+005590         PERFORM 2220-WRITE-REJECTED THRU 2220-EXIT
+005600     END-IF
+005610     DIVIDE WS-ABS-RECORD-NO BY WS-CHECKPOINT-INTERVAL
+005620         GIVING WS-CKPT-QUOTIENT
+005630         REMAINDER WS-CKPT-REMAINDER
+005640     IF WS-CKPT-REMAINDER = 0
+005650         PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+005660     END-IF
+005670     PERFORM 2100-READ-EMAIL-RECORD THRU 2100-EXIT.
+
+005680 2200-EXIT.
+005690     EXIT.
+
+005700 2210-WRITE-ACCEPTED.
+005710     ADD 1 TO WS-TOTAL-ACCEPTED
+005720     MOVE WS-USER-EMAIL TO EMAIL-ACC-OUT-RECORD
+005730     WRITE EMAIL-ACC-OUT-RECORD
+005740     IF WS-EMAIL-ACC-STATUS NOT = "00"
+005750         DISPLAY "ERRO AO GRAVAR EMLACC - STATUS "
+005760             WS-EMAIL-ACC-STATUS
+005770         SET WS-FILE-ERROR TO TRUE
+005780     END-IF.
+
+005790 2210-EXIT.
+005800     EXIT.
+
+005810 2220-WRITE-REJECTED.
+005820     ADD 1 TO WS-TOTAL-REJECTED
+005830     MOVE SPACES TO EMAIL-REJ-OUT-RECORD
+005840     COMPUTE WS-REASON-LEN = WS-REASON-PTR - 1
+005850     IF WS-REASON-LEN < 1
+005860         MOVE 1 TO WS-REASON-LEN
+005870     END-IF
+005880     MOVE WS-EMAIL-LENGTH TO WS-EMAIL-OUT-LEN
+005890     IF WS-EMAIL-OUT-LEN < 1
+005900         MOVE 1 TO WS-EMAIL-OUT-LEN
+005910     END-IF
+005920     STRING WS-USER-EMAIL(1:WS-EMAIL-OUT-LEN) DELIMITED BY SIZE
+005930         "  " DELIMITED BY SIZE
+005940         WS-REASON-TEXT(1:WS-REASON-LEN) DELIMITED BY SIZE
+005950         INTO EMAIL-REJ-OUT-RECORD
+005960     END-STRING
+005970     WRITE EMAIL-REJ-OUT-RECORD
+005980     IF WS-EMAIL-REJ-STATUS NOT = "00"
+005990         DISPLAY "ERRO AO GRAVAR EMLREJ - STATUS "
+006000             WS-EMAIL-REJ-STATUS
+006010         SET WS-FILE-ERROR TO TRUE
+006020     END-IF.
+
+006030 2220-EXIT.
+006040     EXIT.
+
+006050******************************************************************
+006060* 2300-WRITE-CHECKPOINT
+006070* Rewrites the single-record checkpoint file with the record
+006080* number just processed, so a restart resumes right after it.
+006090* If the checkpoint cannot be written the run cannot be safely
+006100* restarted, so this is treated as a file error like any other.
+006110******************************************************************
+006120 2300-WRITE-CHECKPOINT.
+006130     ACCEPT WS-RUN-TIME FROM TIME
+006140     MOVE WS-ABS-RECORD-NO TO CK-LAST-RECORD-NO
+006150     MOVE WS-RUN-DATE TO CK-RUN-DATE
+006160     MOVE WS-RUN-TIME TO CK-RUN-TIME
+006170     MOVE WS-TOTAL-ACCEPTED TO CK-TOTAL-ACCEPTED
+006180     MOVE WS-TOTAL-REJECTED TO CK-TOTAL-REJECTED
+006190     OPEN OUTPUT CHECKPOINT-FILE
+006200     IF WS-CHKPT-STATUS NOT = "00"
+006210         DISPLAY "ERRO AO ABRIR CHKPTF - STATUS "
+006220             WS-CHKPT-STATUS
+006230         SET WS-FILE-ERROR TO TRUE
+006240     ELSE
+006250         WRITE CHECKPOINT-RECORD
+006260         CLOSE CHECKPOINT-FILE
+006270     END-IF.
+
+006280 2300-EXIT.
+006290     EXIT.
+
+006300 2900-WRITE-TRAILER.
+006310     MOVE SPACES TO EMAIL-ACC-OUT-RECORD
+006320     STRING "TRAILER - LIDO: " DELIMITED BY SIZE
+006330         WS-TOTAL-READ DELIMITED BY SIZE
+006340         "  ACEITO: " DELIMITED BY SIZE
+006350         WS-TOTAL-ACCEPTED DELIMITED BY SIZE
+006355         "  REJEITADO: " DELIMITED BY SIZE
+006357         WS-TOTAL-REJECTED DELIMITED BY SIZE
+006360         INTO EMAIL-ACC-OUT-RECORD
+006370     END-STRING
+006380     WRITE EMAIL-ACC-OUT-RECORD
+006390     IF WS-EMAIL-ACC-STATUS NOT = "00"
+006400         DISPLAY "ERRO AO GRAVAR EMLACC - STATUS "
+006410             WS-EMAIL-ACC-STATUS
+006420         SET WS-FILE-ERROR TO TRUE
+006430     END-IF
+006440     MOVE SPACES TO EMAIL-REJ-OUT-RECORD
+006450     STRING "TRAILER - LIDO: " DELIMITED BY SIZE
+006460         WS-TOTAL-READ DELIMITED BY SIZE
+006465         "  ACEITO: " DELIMITED BY SIZE
+006467         WS-TOTAL-ACCEPTED DELIMITED BY SIZE
+006470         "  REJEITADO: " DELIMITED BY SIZE
+006480         WS-TOTAL-REJECTED DELIMITED BY SIZE
+006490         INTO EMAIL-REJ-OUT-RECORD
+006500     END-STRING
+006510     WRITE EMAIL-REJ-OUT-RECORD
+006520     IF WS-EMAIL-REJ-STATUS NOT = "00"
+006530         DISPLAY "ERRO AO GRAVAR EMLREJ - STATUS "
+006540             WS-EMAIL-REJ-STATUS
+006550         SET WS-FILE-ERROR TO TRUE
+006560     END-IF.
+
+006570 2900-EXIT.
+006580     EXIT.
+
+006590 2950-RESET-CHECKPOINT.
+006600     MOVE 0 TO CK-LAST-RECORD-NO
+006610     MOVE 0 TO CK-TOTAL-ACCEPTED
+006620     MOVE 0 TO CK-TOTAL-REJECTED
+006630     MOVE WS-RUN-DATE TO CK-RUN-DATE
+006640     MOVE WS-RUN-TIME TO CK-RUN-TIME
+006650     OPEN OUTPUT CHECKPOINT-FILE
+006660     IF WS-CHKPT-STATUS NOT = "00"
+006670         DISPLAY "ERRO AO ABRIR CHKPTF - STATUS "
+006680             WS-CHKPT-STATUS
+006690         SET WS-FILE-ERROR TO TRUE
+006700     ELSE
+006710         WRITE CHECKPOINT-RECORD
+006720         CLOSE CHECKPOINT-FILE
+006730     END-IF.
+
+006740 2950-EXIT.
+006750     EXIT.
+
+006760 2999-CLOSE-BATCH-FILES.
+006770     CLOSE EMAIL-IN
+006780     CLOSE EMAIL-ACC-FILE
+006790     CLOSE EMAIL-REJ-FILE
+006800     IF WS-CUSTMAS-AVAILABLE
+006810         CLOSE CUSTOMER-MASTER
+006820     END-IF.
+
+006830 2999-EXIT.
+006840     EXIT.
+
+006850******************************************************************
+006860* 3000-INTERACTIVE-CONTROL
+006870* Original one-at-a-time operator entry path, kept for ad-hoc
+006880* single lookups. Loops by performing 3100 until an address
+006890* comes back valid; a rejected attempt goes through the
+006900* correction screen instead of a full re-key. Skipped entirely
+006910* if a required file (e.g. AUDLOG) could not be opened.
+006920******************************************************************
+006930 3000-INTERACTIVE-CONTROL.
+006940     IF NOT WS-FILE-ERROR
+006950         PERFORM 3100-PROMPT-AND-ACCEPT THRU 3100-EXIT
+006960             UNTIL VERIFICA-OK
+006970     END-IF.
+
+006980 3000-EXIT.
+006990     EXIT.
+
+007000 3100-PROMPT-AND-ACCEPT.
+007010     IF WS-FIRST-ATTEMPT
+007020         DISPLAY "CADASTRE O EMAIL DO USUARIO"
+007030         ACCEPT WS-USER-EMAIL
+007040         MOVE "N" TO WS-FIRST-ATTEMPT-SW
+007050     END-IF
+007060     PERFORM 4000-VALIDATE-EMAIL THRU 4000-EXIT
+007070     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+007080     IF WS-EMAIL-VALID
+007090         DISPLAY "EMAIL VALIDO: " WS-USER-EMAIL
+007100         SET VERIFICA-OK TO TRUE
+007110     ELSE
+007120         SET WS-ANY-REJECTED-YES TO TRUE
+007130         DISPLAY "EMAIL REJEITADO: " WS-REASON-TEXT
+007140         PERFORM 3200-DISPLAY-CORRECTION-SCREEN THRU
+007150             3200-EXIT
+007160     END-IF.
+
+007170 3100-EXIT.
+007180     EXIT.
+
+007190******************************************************************
+007200* 3200-DISPLAY-CORRECTION-SCREEN
+007210* Shows the rejected address, which specific checks it failed,
+007220* and lets the operator retype only the local part or the
+007230* domain part instead of the whole address.
+007240******************************************************************
+007250 3200-DISPLAY-CORRECTION-SCREEN.
+007260     PERFORM 3210-SPLIT-EMAIL-PARTS THRU 3210-EXIT
+007270     PERFORM 3220-BUILD-CHECK-MARKS THRU 3220-EXIT
+007280     DISPLAY WS-CORRECTION-SCREEN
+007290     ACCEPT WS-CORRECTION-SCREEN
+007300     MOVE SPACES TO WS-USER-EMAIL
+007310     STRING WS-LOCAL-PART DELIMITED BY SPACE
+007320         "@" DELIMITED BY SIZE
+007330         WS-DOMAIN-PART DELIMITED BY SPACE
+007340         INTO WS-USER-EMAIL
+007350     END-STRING.
+
+007360 3200-EXIT.
+007370     EXIT.
+
+007380 3210-SPLIT-EMAIL-PARTS.
+007390     MOVE SPACES TO WS-LOCAL-PART WS-DOMAIN-PART
+007400     UNSTRING WS-USER-EMAIL DELIMITED BY "@"
+007410         INTO WS-LOCAL-PART WS-DOMAIN-PART
+007420     END-UNSTRING.
+
+007430 3210-EXIT.
+007440     EXIT.
+
+007450 3220-BUILD-CHECK-MARKS.
+007460     MOVE SPACE TO WS-CHK-MARK-1 WS-CHK-MARK-2 WS-CHK-MARK-3
+007470     MOVE SPACE TO WS-CHK-MARK-4 WS-CHK-MARK-5 WS-CHK-MARK-6
+007480     MOVE SPACE TO WS-CHK-MARK-7
+007490     IF WS-RSN-NO-AT-YES
+007500         MOVE "X" TO WS-CHK-MARK-1
+007510     END-IF
+007520     IF WS-RSN-MULT-AT-YES
+007530         MOVE "X" TO WS-CHK-MARK-2
+007540     END-IF
+007550     IF WS-RSN-TOO-SHORT-YES
+007560         MOVE "X" TO WS-CHK-MARK-3
+007570     END-IF
+007580     IF WS-RSN-TRUNCATED-YES
+007590         MOVE "X" TO WS-CHK-MARK-4
+007600     END-IF
+007610     IF WS-RSN-BAD-STRUCT-YES
+007620         MOVE "X" TO WS-CHK-MARK-5
+007630     END-IF
+007640     IF WS-RSN-BAD-DOMAIN-YES
+007650         MOVE "X" TO WS-CHK-MARK-6
+007660     END-IF
+007670     IF WS-RSN-DUPLICATE-YES
+007680         MOVE "X" TO WS-CHK-MARK-7
+007690     END-IF.
+
+007700 3220-EXIT.
+007710     EXIT.
+
+007720******************************************************************
+007730* 4000-VALIDATE-EMAIL
+007740* Runs every check against WS-USER-EMAIL and leaves the result
+007750* in WS-VALIDATION-FLAGS/WS-EMAIL-VALID-SW and a human-readable
+007760* WS-REASON-TEXT. Shared by both batch and interactive paths.
+007770******************************************************************
+007780 4000-VALIDATE-EMAIL.
+007790     PERFORM 4010-RESET-VALIDATION THRU 4010-EXIT
+007800     PERFORM 4100-CHECK-LENGTH THRU 4100-EXIT
+007810     PERFORM 4200-CHECK-STRUCTURE THRU 4200-EXIT
+007820     IF WS-RSN-NO-AT NOT = "Y" AND WS-RSN-MULT-AT NOT = "Y"
+007830         AND WS-RSN-BAD-STRUCT NOT = "Y"
+007840         PERFORM 4300-CHECK-DOMAIN THRU 4300-EXIT
+007850     END-IF
+007860     IF WS-CUSTMAS-AVAILABLE
+007870         IF WS-RSN-NO-AT NOT = "Y" AND WS-RSN-MULT-AT NOT = "Y"
+007880             AND WS-RSN-BAD-STRUCT NOT = "Y"
+007890             AND WS-RSN-BAD-DOMAIN NOT = "Y"
+007900             AND WS-RSN-TOO-SHORT NOT = "Y"
+007910             AND WS-RSN-TRUNCATED NOT = "Y"
+007920         PERFORM 4400-CHECK-DUPLICATE THRU 4400-EXIT
+007930         END-IF
+007940     END-IF
+007950     PERFORM 4500-SET-OVERALL-RESULT THRU 4500-EXIT
+007960     PERFORM 4900-BUILD-REASON-TEXT THRU 4900-EXIT.
+
+007970 4000-EXIT.
+007980     EXIT.
+
+007990 4010-RESET-VALIDATION.
+008000     MOVE "N" TO WS-RSN-NO-AT WS-RSN-MULT-AT WS-RSN-TOO-SHORT
+008010     MOVE "N" TO WS-RSN-TRUNCATED WS-RSN-BAD-STRUCT
+008020     MOVE "N" TO WS-RSN-BAD-DOMAIN WS-RSN-DUPLICATE
+008030     MOVE 0 TO WS-AT-COUNT WS-DOMAIN-LEN WS-DOT-COUNT
+008040     MOVE 0 TO WS-BAD-CHAR-COUNT WS-EMAIL-LENGTH
+008050     SET WS-EMAIL-VALID TO TRUE.
+
+008060 4010-EXIT.
+008070     EXIT.
+
+008080******************************************************************
+008090* 4100-CHECK-LENGTH
+008100* Finds the length of the address actually keyed/loaded (the
+008110* field is space padded) by scanning back from the last
+008120* position, flags anything under 10 characters, and flags the
+008130* address as truncated if it runs past WS-EMAIL-MAX-LEN - the
+008140* storage field itself is wider than that so a legitimate
+008150* address exactly at the maximum is not mistaken for one that
+008160* overflowed it.
+008170******************************************************************
+008180 4100-CHECK-LENGTH.
+008190     MOVE 264 TO WS-SCAN-IDX
+008200     PERFORM 4110-FIND-LAST-CHAR THRU 4110-EXIT
+008210         UNTIL WS-SCAN-IDX = 0
+008220     IF WS-EMAIL-LENGTH < 10
+008230         SET WS-RSN-TOO-SHORT-YES TO TRUE
+008240     END-IF
+008250     IF WS-EMAIL-LENGTH > WS-EMAIL-MAX-LEN
+008260         SET WS-RSN-TRUNCATED-YES TO TRUE
+008270     END-IF.
+
+008280 4100-EXIT.
+008290     EXIT.
+
+008300 4110-FIND-LAST-CHAR.
+008310     IF WS-USER-EMAIL(WS-SCAN-IDX:1) NOT = SPACE
+008320         MOVE WS-SCAN-IDX TO WS-EMAIL-LENGTH
+008330         MOVE 0 TO WS-SCAN-IDX
+008340     ELSE
+008350         SUBTRACT 1 FROM WS-SCAN-IDX
+008360     END-IF.
+
+008370 4110-EXIT.
+008380     EXIT.
+
+008390******************************************************************
+008400* 4200-CHECK-STRUCTURE
+008410* Parses the local-part and domain-part instead of just
+008420* tallying @ signs, so "a@@b.com" and "@b.com" are caught for
+008430* what they actually are.
+008440******************************************************************
+008450 4200-CHECK-STRUCTURE.
+008460     INSPECT WS-USER-EMAIL TALLYING WS-AT-COUNT FOR ALL "@"
+008470     IF WS-AT-COUNT = 0
+008480         SET WS-RSN-NO-AT-YES TO TRUE
+008490     END-IF
+008500     IF WS-AT-COUNT > 1
+008510         SET WS-RSN-MULT-AT-YES TO TRUE
+008520     END-IF
+008530     IF WS-AT-COUNT = 1
+008540         PERFORM 4210-SPLIT-AND-CHECK-PARTS THRU 4210-EXIT
+008550     END-IF.
+
+008560 4200-EXIT.
+008570     EXIT.
+
+008580 4210-SPLIT-AND-CHECK-PARTS.
+008590     UNSTRING WS-USER-EMAIL DELIMITED BY "@"
+008600         INTO WS-LOCAL-PART WS-DOMAIN-PART
+008610     END-UNSTRING
+008620     IF WS-LOCAL-PART = SPACES
+008630         SET WS-RSN-BAD-STRUCT-YES TO TRUE
+008640     END-IF
+008650     INSPECT WS-DOMAIN-PART TALLYING WS-DOMAIN-LEN
+008660         FOR CHARACTERS BEFORE SPACE
+008670     IF WS-DOMAIN-LEN = 0
+008680         SET WS-RSN-BAD-STRUCT-YES TO TRUE
+008690     ELSE
+008700         PERFORM 4220-CHECK-DOMAIN-SYNTAX THRU 4220-EXIT
+008710     END-IF
+008720     PERFORM 4230-CHECK-EMBEDDED-CHARS THRU 4230-EXIT.
+
+008730 4210-EXIT.
+008740     EXIT.
+
+008750 4220-CHECK-DOMAIN-SYNTAX.
+008760     IF WS-DOMAIN-PART(1:1) = "."
+008770         SET WS-RSN-BAD-STRUCT-YES TO TRUE
+008780     END-IF
+008790     IF WS-DOMAIN-PART(WS-DOMAIN-LEN:1) = "."
+008800         SET WS-RSN-BAD-STRUCT-YES TO TRUE
+008810     END-IF
+008820     INSPECT WS-DOMAIN-PART(1:WS-DOMAIN-LEN)
+008830         TALLYING WS-DOT-COUNT FOR ALL "."
+008840     IF WS-DOT-COUNT = 0
+008850         SET WS-RSN-BAD-STRUCT-YES TO TRUE
+008860     END-IF.
+
+008870 4220-EXIT.
+008880     EXIT.
+
+008890 4230-CHECK-EMBEDDED-CHARS.
+008900     IF WS-EMAIL-LENGTH > 0
+008910         INSPECT WS-USER-EMAIL(1:WS-EMAIL-LENGTH)
+008920             TALLYING WS-BAD-CHAR-COUNT
+008930             FOR ALL SPACE ALL ","
+008940     END-IF
+008950     IF WS-BAD-CHAR-COUNT > 0
+008960         SET WS-RSN-BAD-STRUCT-YES TO TRUE
+008970     END-IF.
+
+008980 4230-EXIT.
+008990     EXIT.
+
+009000******************************************************************
+009010* 4300-CHECK-DOMAIN
+009020* Looks the parsed domain up in the maintainable allow-list
+009030* loaded from DOMTAB instead of a hardcoded INSPECT literal.
+009040******************************************************************
+009050 4300-CHECK-DOMAIN.
+009060     MOVE "N" TO WS-DOMAIN-FOUND
+009070     SET WS-DOMAIN-IDX TO 1
+009080     SEARCH WS-DOMAIN-ENTRY
+009090         AT END
+009100             CONTINUE
+009110         WHEN WS-DOMAIN-NAME(WS-DOMAIN-IDX) =
+009120             WS-DOMAIN-PART(1:WS-DOMAIN-LEN)
+009130             MOVE "Y" TO WS-DOMAIN-FOUND
+009140     END-SEARCH
+009150     IF WS-DOMAIN-FOUND NOT = "Y"
+009160         SET WS-RSN-BAD-DOMAIN-YES TO TRUE
+009170     END-IF.
+
+009180 4300-EXIT.
+009190     EXIT.
+
+009200******************************************************************
+009210* 4400-CHECK-DUPLICATE
+009220* Cross-references an address that has already passed the
+009230* format checks against the customer master, so two customers
+009240* sharing an address is caught here instead of by billing.
+009250******************************************************************
+009260 4400-CHECK-DUPLICATE.
+009270     MOVE WS-USER-EMAIL TO CM-EMAIL-ADDRESS
+009280     READ CUSTOMER-MASTER
+009290         KEY IS CM-EMAIL-ADDRESS
+009300         INVALID KEY
+009310             CONTINUE
+009320         NOT INVALID KEY
+009330             SET WS-RSN-DUPLICATE-YES TO TRUE
+009340     END-READ.
+
+009350 4400-EXIT.
+009360     EXIT.
+
+009370 4500-SET-OVERALL-RESULT.
+009380     IF WS-RSN-NO-AT = "Y" OR WS-RSN-MULT-AT = "Y"
+009390         OR WS-RSN-TOO-SHORT = "Y" OR WS-RSN-TRUNCATED = "Y"
+009400         OR WS-RSN-BAD-STRUCT = "Y" OR WS-RSN-BAD-DOMAIN = "Y"
+009410         OR WS-RSN-DUPLICATE = "Y"
+009420         SET WS-EMAIL-INVALID TO TRUE
+009430     ELSE
+009440         SET WS-EMAIL-VALID TO TRUE
+009450     END-IF.
+
+009460 4500-EXIT.
+009470     EXIT.
+
+009480******************************************************************
+009490* 4900-BUILD-REASON-TEXT
+009500* Builds a plain-language list of every check that failed, for
+009510* the REJECTED file, the audit trail and the correction screen.
+009520******************************************************************
+009530 4900-BUILD-REASON-TEXT.
+009540     MOVE 1 TO WS-REASON-PTR
+009550     MOVE SPACES TO WS-REASON-TEXT
+009560     IF WS-RSN-NO-AT-YES
+009570         STRING "SEM ARROBA; " DELIMITED BY SIZE
+009580             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009590     END-IF
+009600     IF WS-RSN-MULT-AT-YES
+009610         STRING "MAIS DE UMA ARROBA; " DELIMITED BY SIZE
+009620             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009630     END-IF
+009640     IF WS-RSN-TOO-SHORT-YES
+009650         STRING "MENOS DE 10 CARACTERES; " DELIMITED BY SIZE
+009660             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009670     END-IF
+009680     IF WS-RSN-TRUNCATED-YES
+009690         STRING "EMAIL TRUNCADO; " DELIMITED BY SIZE
+009700             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009710     END-IF
+009720     IF WS-RSN-BAD-STRUCT-YES
+009730         STRING "ESTRUTURA INVALIDA; " DELIMITED BY SIZE
+009740             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009750     END-IF
+009760     IF WS-RSN-BAD-DOMAIN-YES
+009770         STRING "DOMINIO NAO AUTORIZADO; " DELIMITED BY SIZE
+009780             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009790     END-IF
+009800     IF WS-RSN-DUPLICATE-YES
+009810         STRING "EMAIL DUPLICADO; " DELIMITED BY SIZE
+009820             INTO WS-REASON-TEXT WITH POINTER WS-REASON-PTR
+009830     END-IF.
+
+009840 4900-EXIT.
+009850     EXIT.
+
+009860******************************************************************
+009870* 5000-WRITE-AUDIT-RECORD
+009880* Appends one record to AUDLOG for every attempt, good or bad,
+009890* with the operator/terminal, the address tried and, when it
+009900* was rejected, which checks failed - the compliance evidence
+009910* for our data-entry controls.
+009920******************************************************************
+009930 5000-WRITE-AUDIT-RECORD.
+009940     ACCEPT WS-RUN-TIME FROM TIME
+009950     MOVE WS-RUN-DATE TO AU-RUN-DATE
+009960     MOVE WS-RUN-TIME TO AU-RUN-TIME
+009970     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+009980     MOVE WS-TERMINAL-ID TO AU-TERMINAL-ID
+009990     IF WS-BATCH-MODE
+010000         SET AU-MODE-BATCH TO TRUE
+010010     ELSE
+010020         SET AU-MODE-INTERACTIVE TO TRUE
+010030     END-IF
+010040     MOVE WS-USER-EMAIL TO AU-EMAIL-TRIED
+010050     IF WS-EMAIL-VALID
+010060         SET AU-RESULT-ACCEPTED TO TRUE
+010070         MOVE SPACES TO AU-FAILED-CHECKS
+010080     ELSE
+010090         SET AU-RESULT-REJECTED TO TRUE
+010100         MOVE WS-REASON-TEXT TO AU-FAILED-CHECKS
+010110     END-IF
+010120     WRITE AUDIT-RECORD
+010130     IF WS-AUDIT-STATUS NOT = "00"
+010140         DISPLAY "ERRO AO GRAVAR AUDLOG - STATUS "
+010150             WS-AUDIT-STATUS
+010160         SET WS-FILE-ERROR TO TRUE
+010170     END-IF.
+
+010180 5000-EXIT.
+010190     EXIT.
+
+010200******************************************************************
+010210* 9000-TERMINATE
+010220* Closes the audit trail and the customer master (for the
+010230* interactive path - batch already closed it in 2999), then sets
+010240* the return code the JCL uses to route rejected batches to the
+010250* follow-up step: 0 all valid, 4 some rejected, 8 a file error
+010260* stopped the run. In interactive mode "some rejected" means the
+010270* operator had to correct at least one attempt this run, since
+010280* the loop in 3000 does not exit until the final try is valid.
+010290******************************************************************
+010300 9000-TERMINATE.
+010310     CLOSE AUDIT-OUT
+010320     IF NOT WS-BATCH-MODE AND WS-CUSTMAS-AVAILABLE
+010330         CLOSE CUSTOMER-MASTER
+010340     END-IF
+010350     IF WS-FILE-ERROR
+010360         MOVE 8 TO RETURN-CODE
+010370     ELSE
+010380         IF WS-BATCH-MODE
+010390             IF WS-TOTAL-REJECTED > 0
+010400             MOVE 4 TO RETURN-CODE
+010410             ELSE
+010420             MOVE 0 TO RETURN-CODE
+010430             END-IF
+010440         ELSE
+010450             IF WS-ANY-REJECTED-YES
+010460             MOVE 4 TO RETURN-CODE
+010470             ELSE
+010480             MOVE 0 TO RETURN-CODE
+010490             END-IF
+010500         END-IF
+010510     END-IF
+010520     DISPLAY "==============================================="
+010530     DISPLAY "VALEMAIL - RESUMO DA EXECUCAO"
+010540     IF WS-BATCH-MODE
+010550         DISPLAY "TOTAL LIDO......: " WS-TOTAL-READ
+010560         DISPLAY "TOTAL ACEITO....: " WS-TOTAL-ACCEPTED
+010570         DISPLAY "TOTAL REJEITADO.: " WS-TOTAL-REJECTED
+010580     END-IF
+010590     DISPLAY "CODIGO DE RETORNO: " RETURN-CODE.
+
+010600 9000-EXIT.
+010610     EXIT.
+
+010620 END PROGRAM VALEMAIL.
